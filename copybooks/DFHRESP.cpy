@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*        DFHRESP -- LOCAL STAND-IN FOR THE CICS-TRANSLATOR       *
+000300*        DFHRESP(xxx) CONDITION VALUES ACTUALLY USED BY THIS     *
+000400*        SUITE. A REAL TRANSLATOR RESOLVES DFHRESP(xxx) TO THESE *
+000500*        LITERALS AT TRANSLATE TIME; WE SPELL THEM OUT HERE.     *
+000600*****************************************************************
+000700 78  DFHRESP-NORMAL              VALUE 0.
+000800 78  DFHRESP-NOTFND              VALUE 13.
+000900 78  DFHRESP-DUPKEY              VALUE 14.
+001000 78  DFHRESP-MAPFAIL             VALUE 36.
+001100 78  DFHRESP-QIDERR              VALUE 20.
+001200 78  DFHRESP-ITEMERR             VALUE 28.
