@@ -0,0 +1,211 @@
+000010*      HELLORPT -- DAILY HELLO TRANSACTION VOLUME REPORT
+000020        IDENTIFICATION DIVISION.
+000030        PROGRAM-ID. HELLORPT.
+000040*     BATCH COMPANION TO THE HELLO CICS TRANSACTION. READS THE
+000050*     HELLOAUD AUDIT FILE (WRITTEN BY HELLO'S 0500-WRITE-AUDIT)
+000060*     AND PRINTS COUNTS BY TERMINAL ID AND BY HOUR OF DAY.
+000070        AUTHOR. ROBERT GOSLING.
+000080 ENVIRONMENT DIVISION.
+000090        INPUT-OUTPUT SECTION.
+000100        FILE-CONTROL.
+000110            SELECT HELLOAUD-FILE ASSIGN TO HELLOAUD
+000120                ORGANIZATION IS INDEXED
+000130                ACCESS MODE IS SEQUENTIAL
+000140                RECORD KEY IS AUD-KEY
+000150                FILE STATUS IS WS-AUD-STATUS.
+000160            SELECT RPT-FILE ASSIGN TO SYSPRINT
+000170                ORGANIZATION IS LINE SEQUENTIAL
+000180                FILE STATUS IS WS-RPT-STATUS.
+000190        DATA DIVISION.
+000200        FILE SECTION.
+000210        FD  HELLOAUD-FILE.
+000220        COPY HELLOAUD.
+000230        FD  RPT-FILE.
+000240        01  RPT-LINE                PIC X(80).
+000250        WORKING-STORAGE SECTION.
+000260*
+000270        01  WS-AUD-STATUS           PIC X(2) VALUE SPACES.
+000280            88  AUD-STATUS-OK       VALUE "00".
+000290            88  AUD-STATUS-EOF      VALUE "10".
+000300        01  WS-RPT-STATUS           PIC X(2) VALUE SPACES.
+000305            88  RPT-STATUS-OK       VALUE "00".
+000310*
+000320        01  WS-EOF-SW               PIC X(1) VALUE "N".
+000330            88  WS-EOF               VALUE "Y".
+000340*
+000350        01  WS-REPORT-DATE          PIC X(8) VALUE SPACES.
+000355*
+000356*     WS-REPORT-DATE RECAST AS MM/DD/YY TO MATCH AUD-DATE (WRITTEN
+000357*     BY HELLO'S FORMATTIME MMDDYY), SO 2000-PROCESS-AUDIT-FILE CAN
+000358*     FILTER THE AUDIT FILE DOWN TO TODAY'S RECORDS.
+000359        01  WS-REPORT-DATE-CMP      PIC X(8) VALUE SPACES.
+000360        01  WS-TOTAL-COUNT          PIC S9(7) COMP-3 VALUE 0.
+000370        01  WS-HOUR-SUB             PIC S9(4) COMP VALUE 0.
+000380        01  WS-TERM-SUB             PIC S9(4) COMP VALUE 0.
+000390        01  WS-FOUND-SW             PIC X(1) VALUE "N".
+000400            88  WS-TERM-FOUND        VALUE "Y".
+000405*
+000406*     SET THE FIRST TIME A NEW TERMINAL ID IS SEEN AFTER
+000407*     WS-TERM-TABLE IS ALREADY FULL, SO THE PER-TERMINAL
+000408*     BREAKDOWN'S OMISSION SHOWS UP ON THE REPORT INSTEAD OF
+000409*     SILENTLY UNDER-COUNTING AGAINST WS-TOTAL-COUNT.
+000410        01  WS-TERM-CAP-SW          PIC X(1) VALUE "N".
+000411            88  WS-TERM-CAP-HIT     VALUE "Y".
+000412*
+000420*     HOURLY COUNTS, ONE ENTRY PER HOUR OF THE DAY (00-23).
+000430        01  WS-HOUR-TABLE.
+000440            05  WS-HOUR-COUNT       PIC S9(7) COMP-3
+000445                OCCURS 24 TIMES VALUE 0.
+000460*
+000470*     TERMINAL COUNTS, BUILT UP AS NEW TERMINAL IDS ARE SEEN.
+000480        01  WS-TERM-MAX             PIC S9(4) COMP VALUE 0.
+000490        01  WS-TERM-TABLE.
+000500            05  WS-TERM-ENTRY       OCCURS 100 TIMES
+000510                INDEXED BY WS-TERM-IDX.
+000520                10  WS-TERM-ID          PIC X(4).
+000530                10  WS-TERM-COUNT       PIC S9(7) COMP-3.
+000540*
+000550        01  WS-HDR-LINE-1.
+000560            05  FILLER               PIC X(20) VALUE SPACES.
+000570            05  FILLER               PIC X(40)
+000580                VALUE "HELLO TRANSACTION DAILY VOLUME REPORT".
+000590            05  FILLER               PIC X(20) VALUE SPACES.
+000600        01  WS-HDR-LINE-2.
+000610            05  FILLER               PIC X(20) VALUE SPACES.
+000620            05  FILLER               PIC X(10) VALUE "RUN DATE ".
+000630            05  HDR-RUN-DATE         PIC X(8).
+000640            05  FILLER               PIC X(42) VALUE SPACES.
+000650        01  WS-TERM-HDR.
+000660            05  FILLER               PIC X(30)
+000670                VALUE "COUNTS BY TERMINAL ID".
+000680        01  WS-TERM-DETAIL.
+000690            05  FILLER               PIC X(10) VALUE "TERMINAL ".
+000700            05  DET-TERM-ID          PIC X(4).
+000710            05  FILLER               PIC X(10) VALUE " COUNT ".
+000720            05  DET-TERM-COUNT       PIC ZZZ,ZZ9.
+000730        01  WS-HOUR-HDR.
+000740            05  FILLER               PIC X(30)
+000750                VALUE "COUNTS BY HOUR OF DAY".
+000760        01  WS-HOUR-DETAIL.
+000770            05  FILLER               PIC X(6) VALUE "HOUR ".
+000780            05  DET-HOUR             PIC 99.
+000790            05  FILLER               PIC X(10) VALUE " COUNT ".
+000800            05  DET-HOUR-COUNT       PIC ZZZ,ZZ9.
+000810        01  WS-TOTAL-LINE.
+000820            05  FILLER               PIC X(14)
+000825                VALUE "TOTAL COUNT ".
+000830            05  DET-TOTAL-COUNT      PIC ZZZ,ZZ9.
+000835        01  WS-TERM-CAP-LINE.
+000836            05  FILLER               PIC X(41)
+000837                VALUE "*** WARNING: TERMINAL LIST INCOMPLETE ***".
+000838            05  FILLER               PIC X(39) VALUE SPACES.
+000840*
+000850        PROCEDURE DIVISION.
+000860*
+000870        0000-MAIN.
+000880            PERFORM 1000-INITIALIZE.
+000890            PERFORM 2000-PROCESS-AUDIT-FILE
+000900                UNTIL WS-EOF.
+000910            PERFORM 3000-PRINT-REPORT.
+000920            PERFORM 9000-WRAP-UP.
+000930            STOP RUN.
+000940*
+000950        1000-INITIALIZE.
+000960            OPEN INPUT HELLOAUD-FILE.
+000970            IF NOT AUD-STATUS-OK
+000980                DISPLAY "HELLORPT: HELLOAUD OPEN FAILED, STATUS="
+000990                WS-AUD-STATUS
+001000                STOP RUN
+001010            END-IF.
+001020            OPEN OUTPUT RPT-FILE.
+001022            IF NOT RPT-STATUS-OK
+001024                DISPLAY "HELLORPT: SYSPRINT OPEN FAILED, STATUS="
+001026                WS-RPT-STATUS
+001028                STOP RUN
+001029            END-IF.
+001030            ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+001040            MOVE WS-REPORT-DATE TO HDR-RUN-DATE.
+001042            STRING WS-REPORT-DATE (5:2) DELIMITED BY SIZE
+001043                "/" DELIMITED BY SIZE
+001044                WS-REPORT-DATE (7:2) DELIMITED BY SIZE
+001045                "/" DELIMITED BY SIZE
+001046                WS-REPORT-DATE (3:2) DELIMITED BY SIZE
+001047                INTO WS-REPORT-DATE-CMP
+001048            END-STRING.
+001050            PERFORM 2500-READ-AUDIT-RECORD.
+001060*
+001070        2000-PROCESS-AUDIT-FILE.
+001075            IF AUD-DATE = WS-REPORT-DATE-CMP
+001080                ADD 1 TO WS-TOTAL-COUNT
+001090                PERFORM 2100-ACCUM-TERMINAL-COUNT
+001100                PERFORM 2200-ACCUM-HOUR-COUNT
+001105            END-IF.
+001110            PERFORM 2500-READ-AUDIT-RECORD.
+001120*
+001130        2100-ACCUM-TERMINAL-COUNT.
+001140            MOVE "N" TO WS-FOUND-SW.
+001170            PERFORM VARYING WS-TERM-SUB FROM 1 BY 1
+001180                UNTIL WS-TERM-SUB > WS-TERM-MAX
+001190                IF WS-TERM-ID (WS-TERM-SUB) = AUD-TRMID
+001200                    ADD 1 TO WS-TERM-COUNT (WS-TERM-SUB)
+001210                    SET WS-TERM-FOUND TO TRUE
+001220                    MOVE WS-TERM-MAX TO WS-TERM-SUB
+001230                END-IF
+001240            END-PERFORM.
+001250            IF NOT WS-TERM-FOUND AND WS-TERM-MAX < 100
+001260                ADD 1 TO WS-TERM-MAX
+001270                MOVE AUD-TRMID TO WS-TERM-ID (WS-TERM-MAX)
+001280                MOVE 1 TO WS-TERM-COUNT (WS-TERM-MAX)
+001285            ELSE
+001286                IF NOT WS-TERM-FOUND AND NOT WS-TERM-CAP-HIT
+001287                    SET WS-TERM-CAP-HIT TO TRUE
+001288                    DISPLAY "HELLORPT: OVER 100 TERMINAL IDS - "
+001289                        "PER-TERMINAL BREAKDOWN IS INCOMPLETE"
+001290                END-IF
+001291            END-IF.
+001300*
+001310        2200-ACCUM-HOUR-COUNT.
+001320            COMPUTE WS-HOUR-SUB =
+001330                FUNCTION NUMVAL(AUD-TIME (1:2)) + 1.
+001340            IF WS-HOUR-SUB >= 1 AND WS-HOUR-SUB <= 24
+001350                ADD 1 TO WS-HOUR-COUNT (WS-HOUR-SUB)
+001360            END-IF.
+001370*
+001380        2500-READ-AUDIT-RECORD.
+001390            READ HELLOAUD-FILE NEXT RECORD
+001400                AT END
+001410                    SET WS-EOF TO TRUE
+001420            END-READ.
+001430*
+001440        3000-PRINT-REPORT.
+001450            WRITE RPT-LINE FROM WS-HDR-LINE-1.
+001460            WRITE RPT-LINE FROM WS-HDR-LINE-2.
+001470            MOVE SPACES TO RPT-LINE.
+001480            WRITE RPT-LINE.
+001490            WRITE RPT-LINE FROM WS-TERM-HDR.
+001500            PERFORM VARYING WS-TERM-SUB FROM 1 BY 1
+001510                UNTIL WS-TERM-SUB > WS-TERM-MAX
+001520                MOVE WS-TERM-ID (WS-TERM-SUB) TO DET-TERM-ID
+001530                MOVE WS-TERM-COUNT (WS-TERM-SUB) TO DET-TERM-COUNT
+001540                WRITE RPT-LINE FROM WS-TERM-DETAIL
+001550            END-PERFORM.
+001555            IF WS-TERM-CAP-HIT
+001556                WRITE RPT-LINE FROM WS-TERM-CAP-LINE
+001557            END-IF.
+001560            MOVE SPACES TO RPT-LINE.
+001570            WRITE RPT-LINE.
+001580            WRITE RPT-LINE FROM WS-HOUR-HDR.
+001590            PERFORM VARYING WS-HOUR-SUB FROM 1 BY 1
+001600                UNTIL WS-HOUR-SUB > 24
+001610                COMPUTE DET-HOUR = WS-HOUR-SUB - 1
+001620                MOVE WS-HOUR-COUNT (WS-HOUR-SUB) TO DET-HOUR-COUNT
+001630                WRITE RPT-LINE FROM WS-HOUR-DETAIL
+001640            END-PERFORM.
+001650            MOVE SPACES TO RPT-LINE.
+001660            WRITE RPT-LINE.
+001670            MOVE WS-TOTAL-COUNT TO DET-TOTAL-COUNT.
+001680            WRITE RPT-LINE FROM WS-TOTAL-LINE.
+001690*
+001700        9000-WRAP-UP.
+001710            CLOSE HELLOAUD-FILE.
+001720            CLOSE RPT-FILE.
