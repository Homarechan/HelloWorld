@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*        HELLOAUD -- RECORD LAYOUT FOR THE HELLOAUD VSAM KSDS.   *
+000300*        ONE RECORD IS WRITTEN FOR EVERY HELLO TASK SO VOLUME    *
+000400*        AND USAGE CAN BE RECONCILED LATER (SEE HELLORPT).       *
+000500*****************************************************************
+000600 01  HELLOAUD-RECORD.
+000700     05  AUD-KEY.
+000800         10  AUD-TRMID           PIC X(4).
+000900         10  AUD-TASKN           PIC S9(7) COMP-3.
+001000     05  AUD-USERID              PIC X(8).
+001100     05  AUD-DATE                PIC X(8).
+001200     05  AUD-TIME                PIC X(8).
