@@ -1,13 +1,465 @@
--- Hello World in CICS COBOL
-
-000100        IDENTIFICATION DIVISION.                           
-000200        PROGRAM-ID. HELLO.                                 
-000300       * HELLO WORLD IN CICS COBOL.                        
-000400        AUTHOR. ROBERT GOSLING.                            
-000500        ENVIRONMENT DIVISION.                              
-000600        DATA DIVISION.                                     
-000700        WORKING-STORAGE SECTION.                           
-000800        01 WS-DATA-AREA PIC X(80) VALUE "HELLO WORLD!".    
-000900        PROCEDURE DIVISION.                                
-001000            EXEC CICS SEND FROM (WS-DATA-AREA) END-EXEC.   
-001100            EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+000010*      HELLO WORLD / HELLO TRANSACTION SUITE
+000020        IDENTIFICATION DIVISION.
+000030        PROGRAM-ID. HELLO.
+000040*     HELLO WORLD IN CICS COBOL.
+000050        AUTHOR. ROBERT GOSLING.
+000060 ENVIRONMENT DIVISION.
+000070        DATA DIVISION.
+000080        WORKING-STORAGE SECTION.
+000090*
+000100*     AID / RESP STAND-INS.
+000102*     EIBTRMID / EIBCALEN / EIBAID / EIBTASKN / EIBRESP / EIBRESP2
+000104*     ARE NOT COPIED HERE - A REAL CICS TRANSLATOR INSERTS ITS OWN
+000106*     01 DFHEIBLK INTO THE LINKAGE SECTION OF EVERY PROGRAM IT
+000108*     TRANSLATES, SO AN EXPLICIT COPY OF THAT BLOCK INTO WORKING-
+000110*     STORAGE WOULD DOUBLE UP THOSE NAMES AND MAKE EVERY
+000111*     UNQUALIFIED EIBxxx REFERENCE BELOW AMBIGUOUS ONCE THIS
+000112*     SOURCE IS ACTUALLY TRANSLATED.
+000120        COPY DFHAID.
+000130        COPY DFHRESP.
+000140*
+000150        01  WS-DATE-AREA.
+000160            05  WS-DATE             PIC X(8) VALUE SPACES.
+000170            05  WS-ABSTIME          PIC S9(15) COMP-3 VALUE 0.
+000180*
+000190        01  WS-RESP                 PIC S9(8) COMP VALUE 0.
+000200*
+000210        01  WS-USERID               PIC X(8) VALUE SPACES.
+000220*
+000230        01  WS-FOUND-SW             PIC X(1) VALUE "N".
+000240            88  OPERNAME-FOUND      VALUE "Y".
+000250            88  OPERNAME-NOTFOUND   VALUE "N".
+000260*
+000270        01  WS-AUTH-SW              PIC X(1) VALUE "N".
+000280            88  USER-AUTHORIZED     VALUE "Y".
+000290            88  USER-NOT-AUTHORIZED VALUE "N".
+000300*
+000310*     DIALOG CHECKPOINT - THE COMMAREA IS MIRRORED TO A TS QUEUE
+000320*     KEYED BY TERMINAL ID AFTER EVERY SCREEN SEND, SO A DROPPED
+000330*     SESSION (ONE THAT COMES BACK IN WITH EIBCALEN = 0 INSTEAD
+000340*     OF A SURVIVING COMMAREA) CAN PICK THE DIALOG BACK UP.
+000350        01  WS-CKPT-QID             PIC X(8) VALUE SPACES.
+000360        01  WS-CKPT-SW              PIC X(1) VALUE "N".
+000370            88  CKPT-FOUND          VALUE "Y".
+000380            88  CKPT-NOT-FOUND      VALUE "N".
+000390*
+000400*     TARGET PROGRAM FOR THE MENU XCTL (SEE 6000-RECEIVE-CHOICE).
+000410*     HELLOA/HELLOB/HELLOC ARE THE OTHER SUITE TRANSACTIONS THIS
+000420*     MENU HANDS OFF TO; NONE ARE BUILT YET SO XCTL TO THEM WILL
+000430*     RAISE PGMIDERR UNTIL THEY ARE ADDED TO THE SUITE.
+000440        01  WS-XCTL-PROGRAM         PIC X(8) VALUE SPACES.
+000450*
+000460*     ERROR LOG RECORD WRITTEN TO TS QUEUE HELOERR ON A TRAPPED
+000470*     CONDITION OR ABEND (SEE 9999-ERROR).
+000480        01  WS-ERROR-RECORD.
+000490            05  ERR-TRMID            PIC X(4).
+000500            05  ERR-TASKN            PIC S9(7) COMP-3.
+000510            05  ERR-RESP             PIC S9(8) COMP.
+000520            05  ERR-RESP2            PIC S9(8) COMP.
+000530*
+000540*     VSAM KSDS RECORD LAYOUT - OPERATOR DISPLAY NAME/LANGUAGE
+000550        COPY OPERNAM.
+000560*
+000570*     VSAM KSDS RECORD LAYOUT - PER-TASK AUDIT TRAIL
+000580        COPY HELLOAUD.
+000590*
+000600*     VSAM KSDS RECORD LAYOUT - LANGUAGE-CODED GREETING TEXT
+000610        COPY MSGTBL.
+000620*
+000630*     VSAM KSDS RECORD LAYOUT - USERS AUTHORIZED TO RUN HELLO
+000640        COPY HELLOAUTH.
+000650*
+000660*     WORKING COPY OF THE COMMAREA, BUILT BEFORE EACH RETURN
+000670        COPY HELLOCA REPLACING HELLO-COMMAREA BY WS-COMMAREA.
+000680*
+000690        COPY HELLOM.
+000700*
+000710        LINKAGE SECTION.
+000720*
+000730        COPY HELLOCA REPLACING HELLO-COMMAREA BY DFHCOMMAREA.
+000740*
+000750        PROCEDURE DIVISION.
+000760*
+000770        0000-MAIN.
+000780            EXEC CICS HANDLE CONDITION
+000790                ERROR(9999-ERROR)
+000800                PGMIDERR(0800-PGM-NOT-AVAILABLE)
+000810            END-EXEC.
+000820            EXEC CICS HANDLE ABEND
+000830                LABEL(9999-ERROR)
+000840            END-EXEC.
+000850            EXEC CICS ASSIGN
+000860                USERID(WS-USERID)
+000870            END-EXEC.
+000880            PERFORM 0100-BUILD-CKPT-QID.
+000890            PERFORM 0500-WRITE-AUDIT.
+000900            PERFORM 0600-CHECK-AUTHORIZED.
+000910            IF USER-NOT-AUTHORIZED
+000920                PERFORM 0700-SEND-NOT-AUTHORIZED
+000925                PERFORM 0400-DELETE-CHECKPOINT
+000930                EXEC CICS RETURN
+000940                END-EXEC
+000950            ELSE
+000960                IF EIBCALEN = 0
+000970                    PERFORM 0300-READ-CHECKPOINT
+000980                    IF CKPT-FOUND
+000990                        PERFORM 7500-REDISPLAY-DIALOG
+001000                    ELSE
+001010                        PERFORM 1500-LOOKUP-OPERNAME
+001020                        IF OPERNAME-FOUND
+001030                            MOVE OPN-NAME TO
+001032                                CA-OPER-NAME OF WS-COMMAREA
+001040                            MOVE OPN-LANG-CD TO
+001042                                CA-LANG-CD OF WS-COMMAREA
+001050                            PERFORM 3000-BUILD-GREETING
+001060                            PERFORM 5000-SEND-MENU
+001070                        ELSE
+001080                            PERFORM 1000-SEND-NAME-PROMPT
+001090                        END-IF
+001100                    END-IF
+001110                ELSE
+001120                    MOVE DFHCOMMAREA TO WS-COMMAREA
+001130                    PERFORM 7000-RESUME-DIALOG
+001140                END-IF
+001150            END-IF.
+001160*
+001170        0100-BUILD-CKPT-QID.
+001180            STRING "HD" DELIMITED BY SIZE
+001190                EIBTRMID DELIMITED BY SIZE
+001200                "CK" DELIMITED BY SIZE
+001210                INTO WS-CKPT-QID
+001220            END-STRING.
+001230*
+001240        0200-SAVE-CHECKPOINT.
+001250            EXEC CICS WRITEQ TS QUEUE(WS-CKPT-QID)
+001260                FROM(WS-COMMAREA)
+001270                LENGTH(LENGTH OF WS-COMMAREA)
+001280                ITEM(1)
+001290                REWRITE
+001300                RESP(WS-RESP)
+001310            END-EXEC.
+001320            IF WS-RESP = DFHRESP-ITEMERR
+001330                EXEC CICS WRITEQ TS QUEUE(WS-CKPT-QID)
+001340                FROM(WS-COMMAREA)
+001350                LENGTH(LENGTH OF WS-COMMAREA)
+001360                RESP(WS-RESP)
+001370                END-EXEC
+001380            END-IF.
+001385            IF WS-RESP NOT = DFHRESP-NORMAL
+001386                PERFORM 9100-LOG-ERROR
+001387            END-IF.
+001390*
+001400        0300-READ-CHECKPOINT.
+001410            EXEC CICS READQ TS QUEUE(WS-CKPT-QID)
+001420                INTO(WS-COMMAREA)
+001430                LENGTH(LENGTH OF WS-COMMAREA)
+001440                ITEM(1)
+001450                RESP(WS-RESP)
+001460            END-EXEC.
+001470            IF WS-RESP = DFHRESP-NORMAL
+001480                SET CKPT-FOUND TO TRUE
+001490            ELSE
+001500                SET CKPT-NOT-FOUND TO TRUE
+001505                IF WS-RESP NOT = DFHRESP-QIDERR
+001507                    PERFORM 9100-LOG-ERROR
+001509                END-IF
+001510            END-IF.
+001520*
+001530        0400-DELETE-CHECKPOINT.
+001540            EXEC CICS DELETEQ TS QUEUE(WS-CKPT-QID)
+001550                RESP(WS-RESP)
+001560            END-EXEC.
+001565            IF WS-RESP NOT = DFHRESP-NORMAL
+001566                AND WS-RESP NOT = DFHRESP-QIDERR
+001567                PERFORM 9100-LOG-ERROR
+001569            END-IF.
+001570*
+001580        0500-WRITE-AUDIT.
+001590            EXEC CICS ASKTIME
+001600                ABSTIME(WS-ABSTIME)
+001610            END-EXEC.
+001620            EXEC CICS FORMATTIME
+001630                ABSTIME(WS-ABSTIME)
+001640                MMDDYY(AUD-DATE)
+001650                TIME(AUD-TIME)
+001660            END-EXEC.
+001670            MOVE EIBTRMID TO AUD-TRMID.
+001680            MOVE EIBTASKN TO AUD-TASKN.
+001690            MOVE WS-USERID TO AUD-USERID.
+001700            EXEC CICS WRITE FILE("HELLOAUD")
+001710                FROM(HELLOAUD-RECORD)
+001720                RIDFLD(AUD-KEY)
+001730                RESP(WS-RESP)
+001740            END-EXEC.
+001745            IF WS-RESP NOT = DFHRESP-NORMAL
+001746                PERFORM 9100-LOG-ERROR
+001747            END-IF.
+001750*
+001760        0600-CHECK-AUTHORIZED.
+001770            MOVE WS-USERID TO AUTH-USERID.
+001780            EXEC CICS READ FILE("HELLOAUTH")
+001790                INTO(HELLOAUTH-RECORD)
+001800                RIDFLD(AUTH-USERID)
+001810                RESP(WS-RESP)
+001820            END-EXEC.
+001830            IF WS-RESP = DFHRESP-NORMAL
+001840                SET USER-AUTHORIZED TO TRUE
+001850            ELSE
+001860                SET USER-NOT-AUTHORIZED TO TRUE
+001865                IF WS-RESP NOT = DFHRESP-NOTFND
+001867                    PERFORM 9100-LOG-ERROR
+001869                END-IF
+001870            END-IF.
+001880*
+001890        0700-SEND-NOT-AUTHORIZED.
+001900            MOVE LOW-VALUES TO HELLOEO.
+001910            MOVE "NOT AUTHORIZED TO USE THIS TRANSACTION"
+001915                TO ERMSGO.
+001920            EXEC CICS SEND MAP("HELLOE")
+001930                MAPSET("HELLOM")
+001940                FROM(HELLOEO)
+001950                ERASE
+001960            END-EXEC.
+001970*
+001980*     THE TARGET PROGRAM FOR A MENU CHOICE ISN'T BUILT YET (SEE
+001990*     WS-XCTL-PROGRAM). INSTEAD OF ABENDING ON PGMIDERR, REDISPLAY
+002000*     THE MENU WITH A "NOT YET AVAILABLE" MESSAGE.
+002010        0800-PGM-NOT-AVAILABLE.
+002015            PERFORM 3000-BUILD-GREETING.
+002020            MOVE "THAT OPTION IS NOT YET AVAILABLE"
+002022                TO MSGLO OF HELLOGO.
+002030            PERFORM 5000-SEND-MENU.
+002040*
+002045*     SHARED BY BOTH PF3-EXIT POINTS (2000-RECEIVE-NAME AND
+002046*     6000-RECEIVE-CHOICE) - REBUILDS THE MENU SCREEN FROM THE
+002047*     COMMAREA (SO DATEFO/USERIDO STAY POPULATED) AND OVERWRITES
+002048*     MSGLO WITH THE EXIT MESSAGE BEFORE SENDING, SINCE A RETURN
+002049*     WITH NO PRIOR SEND LEAVES THE TERMINAL SHOWING ITS LAST
+002050*     PAINTED SCREEN INSTEAD OF A GOODBYE.
+002055        0900-SEND-GOODBYE.
+002060            PERFORM 3000-BUILD-GREETING.
+002065            MOVE "GOODBYE!" TO MSGLO OF HELLOGO.
+002070            EXEC CICS SEND MAP("HELLOG")
+002075                MAPSET("HELLOM")
+002080                FROM(HELLOGO)
+002085                ERASE
+002090            END-EXEC.
+002095*
+002098        1000-SEND-NAME-PROMPT.
+002060            MOVE LOW-VALUES TO HELLONO.
+002070            EXEC CICS SEND MAP("HELLON")
+002080                MAPSET("HELLOM")
+002090                FROM(HELLONO)
+002100                ERASE
+002110            END-EXEC.
+002120            MOVE SPACES TO CA-OPER-NAME OF WS-COMMAREA.
+002130            MOVE "EN" TO CA-LANG-CD OF WS-COMMAREA.
+002140            SET CA-ST-NAME-PROMPT OF WS-COMMAREA TO TRUE.
+002150            PERFORM 0200-SAVE-CHECKPOINT.
+002160            EXEC CICS RETURN
+002170                TRANSID("HELO")
+002180                COMMAREA(WS-COMMAREA)
+002190                LENGTH(LENGTH OF WS-COMMAREA)
+002200            END-EXEC.
+002210*
+002220        1500-LOOKUP-OPERNAME.
+002230            MOVE EIBTRMID TO OPN-KEY.
+002240            EXEC CICS READ FILE("OPERNAME")
+002250                INTO(OPERNAME-RECORD)
+002260                RIDFLD(OPN-KEY)
+002270                RESP(WS-RESP)
+002280            END-EXEC.
+002290            IF WS-RESP = DFHRESP-NORMAL
+002300                SET OPERNAME-FOUND TO TRUE
+002310            ELSE
+002320                SET OPERNAME-NOTFOUND TO TRUE
+002322                IF WS-RESP NOT = DFHRESP-NOTFND
+002324                    PERFORM 9100-LOG-ERROR
+002326                END-IF
+002330            END-IF.
+002340*
+002350        2000-RECEIVE-NAME.
+002360            MOVE LOW-VALUES TO HELLONI.
+002370            EXEC CICS RECEIVE MAP("HELLON")
+002380                MAPSET("HELLOM")
+002390                INTO(HELLONI)
+002395                RESP(WS-RESP)
+002400            END-EXEC.
+002402            IF WS-RESP NOT = DFHRESP-NORMAL
+002403                AND WS-RESP NOT = DFHRESP-MAPFAIL
+002404                PERFORM 9100-LOG-ERROR
+002406            END-IF.
+002410            IF EIBAID = DFHPF3
+002420                PERFORM 0400-DELETE-CHECKPOINT
+002425                PERFORM 0900-SEND-GOODBYE
+002430                EXEC CICS RETURN
+002440                END-EXEC
+002460            END-IF.
+002470            IF NAMEFI OF HELLONI = SPACES OR LOW-VALUES
+002480                MOVE "FRIEND" TO CA-OPER-NAME OF WS-COMMAREA
+002490            ELSE
+002500                MOVE NAMEFI OF HELLONI TO
+002502                    CA-OPER-NAME OF WS-COMMAREA
+002510            END-IF.
+002520*
+002530        3000-BUILD-GREETING.
+002540            PERFORM 3050-LOOKUP-MESSAGE.
+002550            PERFORM 3100-BUILD-DATE.
+002560            MOVE LOW-VALUES TO HELLOGO.
+002570            MOVE WS-DATE TO DATEFO.
+002580            MOVE WS-USERID TO USERIDO.
+002590            STRING FUNCTION TRIM(MSG-PREFIX) DELIMITED BY SIZE
+002600                " " DELIMITED BY SIZE
+002610                FUNCTION TRIM(CA-OPER-NAME OF WS-COMMAREA)
+002615                    DELIMITED BY SIZE
+002620                FUNCTION TRIM(MSG-SUFFIX) DELIMITED BY SIZE
+002630                INTO MSGLO
+002640            END-STRING.
+002650*
+002660        3050-LOOKUP-MESSAGE.
+002670            MOVE CA-LANG-CD OF WS-COMMAREA TO MSG-LANG-CD.
+002680            EXEC CICS READ FILE("MSGTBL")
+002690                INTO(MSGTBL-RECORD)
+002700                RIDFLD(MSG-LANG-CD)
+002710                RESP(WS-RESP)
+002720            END-EXEC.
+002730            IF WS-RESP NOT = DFHRESP-NORMAL
+002740                MOVE "HELLO," TO MSG-PREFIX
+002750                MOVE "!" TO MSG-SUFFIX
+002752                IF WS-RESP NOT = DFHRESP-NOTFND
+002754                    PERFORM 9100-LOG-ERROR
+002756                END-IF
+002760            END-IF.
+002770*
+002780        3100-BUILD-DATE.
+002790            EXEC CICS ASKTIME
+002800                ABSTIME(WS-ABSTIME)
+002810            END-EXEC.
+002820            EXEC CICS FORMATTIME
+002830                ABSTIME(WS-ABSTIME)
+002840                MMDDYY(WS-DATE)
+002850            END-EXEC.
+002860*
+002870*     SENDS HELLOG AS THE MENU LANDING SCREEN (GREETING + THE
+002880*     NUMBERED OPTION LIST), CHECKPOINTS THE DIALOG, AND RETURNS
+002890*     PSEUDO-CONVERSATIONALLY SO THE NEXT TASK CAN RECEIVE THE
+002900*     OPERATOR'S CHOICE.
+002910        5000-SEND-MENU.
+002920            EXEC CICS SEND MAP("HELLOG")
+002930                MAPSET("HELLOM")
+002940                FROM(HELLOGO)
+002950                ERASE
+002960            END-EXEC.
+002970            SET CA-ST-MENU OF WS-COMMAREA TO TRUE.
+002980            PERFORM 0200-SAVE-CHECKPOINT.
+002990            EXEC CICS RETURN
+003000                TRANSID("HELO")
+003010                COMMAREA(WS-COMMAREA)
+003020                LENGTH(LENGTH OF WS-COMMAREA)
+003030            END-EXEC.
+003040*
+003050        6000-RECEIVE-CHOICE.
+003060            MOVE LOW-VALUES TO HELLOGI.
+003070            EXEC CICS RECEIVE MAP("HELLOG")
+003080                MAPSET("HELLOM")
+003090                INTO(HELLOGI)
+003095                RESP(WS-RESP)
+003100            END-EXEC.
+003102            IF WS-RESP NOT = DFHRESP-NORMAL
+003103                AND WS-RESP NOT = DFHRESP-MAPFAIL
+003104                PERFORM 9100-LOG-ERROR
+003106            END-IF.
+003110            IF EIBAID = DFHPF3
+003120                PERFORM 0400-DELETE-CHECKPOINT
+003125                PERFORM 0900-SEND-GOODBYE
+003130                EXEC CICS RETURN
+003140                END-EXEC
+003160            END-IF.
+003170            EVALUATE OPTFI
+003180                WHEN "1"
+003190                    MOVE "HELLOA" TO WS-XCTL-PROGRAM
+003200                WHEN "2"
+003210                    MOVE "HELLOB" TO WS-XCTL-PROGRAM
+003220                WHEN "3"
+003230                    MOVE "HELLOC" TO WS-XCTL-PROGRAM
+003240                WHEN OTHER
+003250                    MOVE SPACES TO WS-XCTL-PROGRAM
+003260            END-EVALUATE.
+003270            IF WS-XCTL-PROGRAM = SPACES
+003275                PERFORM 3000-BUILD-GREETING
+003280                MOVE "INVALID OPTION - TRY AGAIN"
+003282                    TO MSGLO OF HELLOGO
+003290                PERFORM 5000-SEND-MENU
+003300            ELSE
+003310                PERFORM 0400-DELETE-CHECKPOINT
+003320                EXEC CICS XCTL PROGRAM(WS-XCTL-PROGRAM)
+003330                COMMAREA(WS-COMMAREA)
+003340                LENGTH(LENGTH OF WS-COMMAREA)
+003350                END-EXEC
+003360            END-IF.
+003370*
+003380*     SHARED RE-ENTRY LOGIC FOR BOTH A GENUINE COMMAREA RE-ENTRY
+003390*     AND A TS-QUEUE-RECOVERED RESUME (SEE 0300-READ-CHECKPOINT),
+003400*     SO A DROPPED SESSION PICKS BACK UP AT THE SAME SCREEN.
+003410        7000-RESUME-DIALOG.
+003420            EVALUATE TRUE
+003430                WHEN CA-ST-NAME-PROMPT OF WS-COMMAREA
+003440                    PERFORM 2000-RECEIVE-NAME
+003450                    PERFORM 3000-BUILD-GREETING
+003460                    PERFORM 5000-SEND-MENU
+003470                WHEN CA-ST-MENU OF WS-COMMAREA
+003480                    PERFORM 6000-RECEIVE-CHOICE
+003490                WHEN OTHER
+003500                    PERFORM 1000-SEND-NAME-PROMPT
+003510            END-EVALUATE.
+003512*
+003514*     RE-SENDS THE SCREEN FOR A CHECKPOINT-RECOVERED RESUME (SEE
+003515*     0300-READ-CHECKPOINT) - EIBCALEN = 0, SO THE CURRENT TASK IS
+003516*     A FRESH ATTACH THAT NEVER SENT THIS TERMINAL ANY SCREEN.
+003517*     UNLIKE 7000-RESUME-DIALOG, THIS PARAGRAPH NEVER RECEIVES - A
+003518*     BLIND RECEIVE MAP AGAINST A SCREEN THIS TASK NEVER PAINTED
+003519*     WOULD RAISE MAPFAIL. INSTEAD IT REBUILDS AND RE-SENDS THE
+003520*     SAVED SCREEN FROM THE RECOVERED COMMAREA AND RETURNS PSEUDO-
+003521*     CONVERSATIONALLY AGAIN, SO THE NEXT TASK CAN RECEIVE NORMALLY.
+003522        7500-REDISPLAY-DIALOG.
+003523            EVALUATE TRUE
+003524                WHEN CA-ST-NAME-PROMPT OF WS-COMMAREA
+003525                    PERFORM 1000-SEND-NAME-PROMPT
+003526                WHEN CA-ST-MENU OF WS-COMMAREA
+003527                    PERFORM 3000-BUILD-GREETING
+003528                    PERFORM 5000-SEND-MENU
+003529                WHEN OTHER
+003530                    PERFORM 1000-SEND-NAME-PROMPT
+003531            END-EVALUATE.
+003532*
+003533        9100-LOG-ERROR.
+003540            MOVE EIBTRMID TO ERR-TRMID.
+003550            MOVE EIBTASKN TO ERR-TASKN.
+003560            MOVE EIBRESP  TO ERR-RESP.
+003570            MOVE EIBRESP2 TO ERR-RESP2.
+003580            EXEC CICS WRITEQ TS
+003590                QUEUE("HELOERR")
+003600                FROM(WS-ERROR-RECORD)
+003610                LENGTH(LENGTH OF WS-ERROR-RECORD)
+003620            END-EXEC.
+003630*
+003640*     CATCH-ALL FOR ANY UNHANDLED CONDITION OR ABEND (SEE THE
+003650*     HANDLE CONDITION / HANDLE ABEND IN 0000-MAIN) SO A BAD
+003660*     TERMINAL STATE GETS A FRIENDLY SCREEN, NOT A RAW ABEND.
+003670        9999-ERROR.
+003680            PERFORM 9100-LOG-ERROR.
+003685            PERFORM 0400-DELETE-CHECKPOINT.
+003690            MOVE LOW-VALUES TO HELLOEO.
+003700            MOVE "TRANSACTION UNAVAILABLE - CONTACT THE HELP DESK"
+003710                TO ERMSGO.
+003720            EXEC CICS SEND MAP("HELLOE")
+003730                MAPSET("HELLOM")
+003740                FROM(HELLOEO)
+003745                ERASE
+003750                RESP(WS-RESP)
+003760            END-EXEC.
+003765*     RESP KEEPS A FAILING SEND (E.G. TERMINAL NOT IN A MAPPABLE
+003766*     MODE) FROM RE-DRIVING HANDLE CONDITION ERROR BACK INTO THIS
+003767*     PARAGRAPH - WHATEVER RESP COMES BACK, FALL THROUGH TO RETURN.
+003770            EXEC CICS RETURN
+003780            END-EXEC.
