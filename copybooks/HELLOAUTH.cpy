@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*        HELLOAUTH -- RECORD LAYOUT FOR THE HELLOAUTH VSAM KSDS.*
+000300*        KEYED BY THE CICS-SIGNED-ON USERID (FROM ASSIGN        *
+000400*        USERID). PRESENCE OF THE KEY MEANS THE USER IS         *
+000500*        AUTHORIZED TO RUN THE HELLO TRANSACTION.               *
+000600*****************************************************************
+000700 01  HELLOAUTH-RECORD.
+000800     05  AUTH-USERID             PIC X(8).
+000900     05  AUTH-NAME               PIC X(20).
