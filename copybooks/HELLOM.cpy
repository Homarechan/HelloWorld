@@ -0,0 +1,64 @@
+000100*****************************************************************
+000200*        HELLOM -- SYMBOLIC MAP COPYBOOK (BMS GENERATED STYLE)  *
+000300*        MAPSET HELLOM / MAP HELLOG - GREETING SCREEN           *
+000400*****************************************************************
+000500 01  HELLOGI.
+000600     02  FILLER            PIC X(12).
+000700     02  DATEFL            COMP PIC S9(4).
+000800     02  DATEFF            PIC X.
+000900     02  FILLER REDEFINES DATEFF.
+001000         03  DATEFA        PIC X.
+001100     02  DATEFI            PIC X(8).
+001150     02  USERIDL           COMP PIC S9(4).
+001160     02  USERIDF           PIC X.
+001170     02  FILLER REDEFINES USERIDF.
+001180         03  USERIDA       PIC X.
+001190     02  USERIDI           PIC X(8).
+001200     02  MSGLL             COMP PIC S9(4).
+001300     02  MSGLF             PIC X.
+001400     02  FILLER REDEFINES MSGLF.
+001500         03  MSGLA         PIC X.
+001600     02  MSGLI             PIC X(78).
+001610     02  OPTFL             COMP PIC S9(4).
+001620     02  OPTFF             PIC X.
+001630     02  FILLER REDEFINES OPTFF.
+001640         03  OPTFA         PIC X.
+001650     02  OPTFI             PIC X(1).
+001700 01  HELLOGO REDEFINES HELLOGI.
+001800     02  FILLER            PIC X(12).
+001900     02  FILLER            PIC X(3).
+002000     02  DATEFO            PIC X(8).
+002050     02  FILLER            PIC X(3).
+002060     02  USERIDO           PIC X(8).
+002100     02  FILLER            PIC X(3).
+002200     02  MSGLO             PIC X(78).
+002250     02  FILLER            PIC X(3).
+002260     02  OPTFO             PIC X(1).
+002300*****************************************************************
+002400*        MAP HELLON - "WHAT IS YOUR NAME" PROMPT SCREEN         *
+002500*****************************************************************
+002600 01  HELLONI.
+002700     02  FILLER            PIC X(12).
+002800     02  NAMEFL            COMP PIC S9(4).
+002900     02  NAMEFF            PIC X.
+003000     02  FILLER REDEFINES NAMEFF.
+003100         03  NAMEFA        PIC X.
+003200     02  NAMEFI            PIC X(20).
+003300 01  HELLONO REDEFINES HELLONI.
+003400     02  FILLER            PIC X(12).
+003500     02  FILLER            PIC X(3).
+003600     02  NAMEFO            PIC X(20).
+003700*****************************************************************
+003800*        MAP HELLOE - ERROR / TRANSACTION-UNAVAILABLE SCREEN    *
+003900*****************************************************************
+004000 01  HELLOEI.
+004100     02  FILLER            PIC X(12).
+004200     02  ERMSGL            COMP PIC S9(4).
+004300     02  ERMSGF            PIC X.
+004400     02  FILLER REDEFINES ERMSGF.
+004500         03  ERMSGA        PIC X.
+004600     02  ERMSGI            PIC X(60).
+004700 01  HELLOEO REDEFINES HELLOEI.
+004800     02  FILLER            PIC X(12).
+004900     02  FILLER            PIC X(3).
+005000     02  ERMSGO            PIC X(60).
