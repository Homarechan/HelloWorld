@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*        MSGTBL -- RECORD LAYOUT FOR THE MSGTBL VSAM KSDS.       *
+000300*        KEYED BY A 2-CHAR LANGUAGE CODE; HOLDS THE GREETING     *
+000400*        PREFIX/SUFFIX WRAPPED AROUND THE OPERATOR'S NAME.       *
+000500*****************************************************************
+000600 01  MSGTBL-RECORD.
+000700     05  MSG-LANG-CD             PIC X(2).
+000800     05  MSG-PREFIX              PIC X(20).
+000900     05  MSG-SUFFIX              PIC X(5).
