@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*        DFHAID -- LOCAL STAND-IN FOR THE CICS-SUPPLIED AID      *
+000300*        VALUES COPYBOOK (ATTENTION IDENTIFIER LITERALS).        *
+000400*****************************************************************
+000500 01  DFHAID.
+000600     05  DFHENTER            PIC X(1) VALUE ''''.
+000700     05  DFHCLEAR            PIC X(1) VALUE '_'.
+000800     05  DFHPF1              PIC X(1) VALUE '1'.
+000900     05  DFHPF2              PIC X(1) VALUE '2'.
+001000     05  DFHPF3              PIC X(1) VALUE '3'.
+001100     05  DFHPF4              PIC X(1) VALUE '4'.
+001200     05  DFHPF5              PIC X(1) VALUE '5'.
+001300     05  DFHPF6              PIC X(1) VALUE '6'.
+001400     05  DFHPF7              PIC X(1) VALUE '7'.
+001500     05  DFHPF8              PIC X(1) VALUE '8'.
+001600     05  DFHPF9              PIC X(1) VALUE '9'.
