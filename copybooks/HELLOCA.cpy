@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*        HELLOCA -- DFHCOMMAREA LAYOUT FOR THE HELLO TRANSACTION *
+000300*****************************************************************
+000400 01  HELLO-COMMAREA.
+000500     05  CA-STATE                PIC X(4).
+000600         88  CA-ST-NAME-PROMPT   VALUE 'NAMP'.
+000750         88  CA-ST-MENU          VALUE 'MENU'.
+000800     05  CA-OPER-NAME            PIC X(20).
+000900     05  CA-LANG-CD              PIC X(2).
