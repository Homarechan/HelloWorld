@@ -0,0 +1,14 @@
+//HELLORPT JOB (ACCTNO),'HELLO DAILY RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* HELLORPT -- DAILY SUMMARY OF HELLO TRANSACTION VOLUME.
+//* READS THE HELLOAUD AUDIT FILE WRITTEN BY THE HELLO CICS
+//* TRANSACTION AND PRINTS COUNTS BY TERMINAL ID AND BY HOUR.
+//* RUN AS PART OF THE OVERNIGHT BATCH WINDOW, AFTER THE ONLINE
+//* REGION HAS COME DOWN FOR THE DAY SO HELLOAUD IS QUIESCED.
+//*
+//STEP010  EXEC PGM=HELLORPT
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//HELLOAUD DD DSN=PROD.HELLO.AUDIT,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
