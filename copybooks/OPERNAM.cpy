@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*        OPERNAM -- RECORD LAYOUT FOR THE OPERNAME VSAM KSDS.    *
+000300*        KEY IS THE SIGNED-ON TERMINAL ID (EIBTRMID); HOLDS THE  *
+000400*        OPERATOR'S DISPLAY NAME FOR THE HELLO GREETING.         *
+000500*****************************************************************
+000600 01  OPERNAME-RECORD.
+000700     05  OPN-KEY                 PIC X(4).
+000800     05  OPN-NAME                PIC X(20).
+000900     05  OPN-LANG-CD             PIC X(2).
