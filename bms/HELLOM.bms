@@ -0,0 +1,65 @@
+000100*****************************************************************
+000200*        HELLOM -- BMS MAPSET FOR THE HELLO TRANSACTION SUITE   *
+000300*        MAP HELLOG - GREETING / MENU-ENTRY SCREEN              *
+000400*****************************************************************
+000500         PRINT NOGEN
+000600HELLOM   DFHMSD TYPE=&SYSPARM,                                  X
+000700               MODE=INOUT,                                     X
+000800               LANG=COBOL,                                     X
+000900               CTRL=(FREEKB,FRSET),                             X
+001000               STORAGE=AUTO,                                    X
+001100               TIOAPFX=YES
+001200*
+001300HELLOG   DFHMDI SIZE=(24,80),                                   X
+001400               LINE=1,                                         X
+001500               COLUMN=1
+001600*
+001700         DFHMDF POS=(1,01),LENGTH=16,ATTRB=(PROT,BRT),          X
+001800               INITIAL='HELLO TRAN MENU'
+001900DATEF    DFHMDF POS=(1,70),LENGTH=8,ATTRB=(PROT,NUM)
+001950USERID   DFHMDF POS=(2,01),LENGTH=8,ATTRB=(PROT,BRT)
+002000         DFHMDF POS=(3,01),LENGTH=80,ATTRB=(PROT),              X
+002100               INITIAL=' '
+002200MSGL     DFHMDF POS=(4,01),LENGTH=78,ATTRB=(PROT,BRT)
+002310         DFHMDF POS=(6,01),LENGTH=22,ATTRB=(PROT),              X
+002320               INITIAL='  1  SOMETHING USEFUL'
+002330         DFHMDF POS=(7,01),LENGTH=22,ATTRB=(PROT),              X
+002340               INITIAL='  2  SOMETHING ELSE'
+002350         DFHMDF POS=(8,01),LENGTH=22,ATTRB=(PROT),              X
+002360               INITIAL='  3  YET ANOTHER THING'
+002370         DFHMDF POS=(10,01),LENGTH=13,ATTRB=(PROT),             X
+002380               INITIAL='ENTER OPTION:'
+002390OPTF     DFHMDF POS=(10,15),LENGTH=1,ATTRB=(UNPROT,IC,NUM)
+002300         DFHMDF POS=(24,01),LENGTH=23,ATTRB=(PROT),             X
+002400               INITIAL='ENTER=SELECT  PF3=EXIT'
+002500*
+002510*****************************************************************
+002520*        MAP HELLON - "WHAT IS YOUR NAME" PROMPT SCREEN          *
+002530*****************************************************************
+002540HELLON   DFHMDI SIZE=(24,80),                                   X
+002550               LINE=1,                                         X
+002560               COLUMN=1
+002570*
+002580         DFHMDF POS=(1,01),LENGTH=16,ATTRB=(PROT,BRT),          X
+002590               INITIAL='HELLO TRAN MENU'
+002600         DFHMDF POS=(4,01),LENGTH=23,ATTRB=(PROT),              X
+002610               INITIAL='PLEASE ENTER YOUR NAME:'
+002620NAMEF    DFHMDF POS=(4,24),LENGTH=20,ATTRB=(UNPROT,IC)
+002630         DFHMDF POS=(24,01),LENGTH=18,ATTRB=(PROT),             X
+002640               INITIAL='ENTER=OK  PF3=EXIT'
+002650*
+002660*****************************************************************
+002670*        MAP HELLOE - ERROR / TRANSACTION-UNAVAILABLE SCREEN     *
+002680*****************************************************************
+002690HELLOE   DFHMDI SIZE=(24,80),                                   X
+002700               LINE=1,                                         X
+002710               COLUMN=1
+002720*
+002730         DFHMDF POS=(1,01),LENGTH=16,ATTRB=(PROT,BRT),          X
+002740               INITIAL='HELLO TRAN MENU'
+002750ERMSG    DFHMDF POS=(4,01),LENGTH=60,ATTRB=(PROT,BRT)
+002760         DFHMDF POS=(24,01),LENGTH=8,ATTRB=(PROT),             X
+002770               INITIAL='PF3=EXIT'
+002780*
+002790         DFHMSD TYPE=FINAL
+002800         END
